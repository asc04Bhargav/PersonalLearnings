@@ -1,20 +1,152 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER-MANAGEMENT.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS          PIC X(02).
+       01 WS-SUSP-FILE-STATUS          PIC X(02).
+       01 WS-VALIDATE-RETURN-CODE      PIC 9(02).
+       01 WS-NEW-CUST-NAME             PIC X(30).
+       01 WS-NEW-CUST-ADDRESS          PIC X(40).
+       01 WS-NEW-CUST-PHONE            PIC X(15).
+
        LINKAGE SECTION.
        01 LS-CUSTOMER-ID               PIC X(10).
-       01 LS-RETURN-CODE               PIC 9(2).
+       01 LS-ACTION-CODE               PIC X(01).
+           88 ACTION-CREATE             VALUE "1".
+           88 ACTION-LOOKUP             VALUE "2".
+           88 ACTION-UPDATE             VALUE "3".
+       01 LS-RETURN-CODE               PIC 9(02).
+           COPY RETCODES.
 
-       WORKING-STORAGE SECTION.
-       *> ... (previous working storage declarations remain)
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-ACTION-CODE,
+               LS-RETURN-CODE.
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN ACTION-CREATE
+                   PERFORM CREATE-CUSTOMER
+               WHEN ACTION-LOOKUP
+                   PERFORM LOOKUP-CUSTOMER
+               WHEN ACTION-UPDATE
+                   PERFORM UPDATE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY "Invalid customer action"
+                   MOVE 30 TO LS-RETURN-CODE
+           END-EVALUATE
+           EXIT PROGRAM.
 
-       PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-RETURN-CODE.
-           *> ... (previous main logic remains)
-           
+       CREATE-CUSTOMER.
            *> Add validation before account creation
-           CALL "VALIDATE-CUSTOMER" 
-               USING LS-CUSTOMER-ID, LS-RETURN-CODE
+           MOVE 0 TO WS-VALIDATE-RETURN-CODE
+           CALL "VALIDATE-CUSTOMER"
+               USING LS-CUSTOMER-ID, WS-VALIDATE-RETURN-CODE
+           IF WS-VALIDATE-RETURN-CODE = 0
+               DISPLAY "Customer ID already on file"
+               MOVE 40 TO LS-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-VALIDATE-RETURN-CODE NOT = 10
+               MOVE WS-VALIDATE-RETURN-CODE TO LS-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter customer name: "
+           ACCEPT WS-NEW-CUST-NAME
+           DISPLAY "Enter customer address: "
+           ACCEPT WS-NEW-CUST-ADDRESS
+           DISPLAY "Enter customer phone: "
+           ACCEPT WS-NEW-CUST-PHONE
+
+           OPEN I-O CUSTOMER-MASTER
+           MOVE LS-CUSTOMER-ID TO CUST-ID
+           MOVE WS-NEW-CUST-NAME TO CUST-NAME
+           MOVE WS-NEW-CUST-ADDRESS TO CUST-ADDRESS
+           MOVE WS-NEW-CUST-PHONE TO CUST-PHONE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-DATE-OPENED
+           WRITE CUSTOMER-RECORD
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to create customer, status "
+                   WS-CUST-FILE-STATUS
+               MOVE 30 TO LS-RETURN-CODE
+           END-IF
+           CLOSE CUSTOMER-MASTER.
+
+       WRITE-SUSPENSE-RECORD.
+           *> Park the failed create attempt for later review
+           MOVE SPACES TO SUSP-RECORD
+           MOVE "CUSTOMER-MANAGEMENT" TO SUSP-SOURCE-PROGRAM
+           MOVE LS-CUSTOMER-ID TO SUSP-CUSTOMER-ID
+           MOVE LS-RETURN-CODE TO SUSP-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SUSP-TIME
+           OPEN EXTEND SUSPENSE-FILE
+           WRITE SUSP-RECORD
+           CLOSE SUSPENSE-FILE.
+
+       LOOKUP-CUSTOMER.
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE LS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 10 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               DISPLAY "Customer ID   : " CUST-ID
+               DISPLAY "Name          : " CUST-NAME
+               DISPLAY "Address       : " CUST-ADDRESS
+               DISPLAY "Phone         : " CUST-PHONE
+               DISPLAY "Date opened   : " CUST-DATE-OPENED
+           END-IF
+           CLOSE CUSTOMER-MASTER.
+
+       UPDATE-CUSTOMER.
+           OPEN I-O CUSTOMER-MASTER
+           MOVE LS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 10 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               DISPLAY "Enter customer name: "
+               ACCEPT WS-NEW-CUST-NAME
+               DISPLAY "Enter customer address: "
+               ACCEPT WS-NEW-CUST-ADDRESS
+               DISPLAY "Enter customer phone: "
+               ACCEPT WS-NEW-CUST-PHONE
+
+               MOVE WS-NEW-CUST-NAME TO CUST-NAME
+               MOVE WS-NEW-CUST-ADDRESS TO CUST-ADDRESS
+               MOVE WS-NEW-CUST-PHONE TO CUST-PHONE
+               REWRITE CUSTOMER-RECORD
+               IF WS-CUST-FILE-STATUS NOT = "00"
+                   DISPLAY "Unable to update customer, status "
+                       WS-CUST-FILE-STATUS
+                   MOVE 30 TO LS-RETURN-CODE
+               END-IF
+           END-IF
            IF LS-RETURN-CODE NOT = 0
-               EXIT PROGRAM
-           END-IF.
\ No newline at end of file
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF
+           CLOSE CUSTOMER-MASTER.
