@@ -1,18 +1,175 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSACTION-PROCESSING.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01 LS-ACCOUNT-NUMBER            PIC X(12).
-       01 LS-RETURN-CODE               PIC 9(2).
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
 
        WORKING-STORAGE SECTION.
-       *> ... (previous working storage declarations remain)
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-SUSP-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-FRAUD-THRESHOLD           PIC S9(9)V99 VALUE 10000.00.
+
+       LINKAGE SECTION.
+       01 LS-ACCOUNT-NUMBER            PIC X(12).
+       01 LS-TRAN-TYPE                 PIC X(01).
+           88 TRAN-TYPE-DEPOSIT         VALUE "D".
+           88 TRAN-TYPE-WITHDRAWAL      VALUE "W".
+           88 TRAN-TYPE-TRANSFER        VALUE "T".
+       01 LS-TRAN-AMOUNT               PIC S9(9)V99.
+       01 LS-TRAN-CURRENCY-CODE        PIC X(03).
+       01 LS-TELLER-ID                 PIC X(08).
+       01 LS-RETURN-CODE               PIC 9(02).
+           COPY RETCODES.
 
-       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER, LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER, LS-TRAN-TYPE,
+               LS-TRAN-AMOUNT, LS-TRAN-CURRENCY-CODE, LS-TELLER-ID,
+               LS-RETURN-CODE.
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
            *> Validate account exists before processing transaction
-           CALL "VALIDATE-ACCOUNT" 
+           CALL "VALIDATE-ACCOUNT"
                USING LS-ACCOUNT-NUMBER, LS-RETURN-CODE
+           IF LS-RETURN-CODE = 0
+               PERFORM POST-TRANSACTION
+           ELSE
+               PERFORM WRITE-SUSPENSE-RECORD
+               PERFORM WRITE-TRAN-LOG-RECORD
+           END-IF
+           EXIT PROGRAM.
+
+       POST-TRANSACTION.
+           OPEN I-O ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 20 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               PERFORM CHECK-TRAN-TYPE
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM CHECK-CURRENCY
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM CHECK-FRAUD-THRESHOLD
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM APPLY-POSTING
+           END-IF
+           CLOSE ACCOUNT-MASTER
            IF LS-RETURN-CODE NOT = 0
-               EXIT PROGRAM
-           END-IF.
\ No newline at end of file
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF
+           PERFORM WRITE-TRAN-LOG-RECORD.
+
+       CHECK-TRAN-TYPE.
+           IF NOT (TRAN-TYPE-DEPOSIT IN LS-TRAN-TYPE
+                   OR TRAN-TYPE-WITHDRAWAL IN LS-TRAN-TYPE
+                   OR TRAN-TYPE-TRANSFER IN LS-TRAN-TYPE)
+               DISPLAY "Invalid transaction type for account "
+                   LS-ACCOUNT-NUMBER
+               MOVE 90 TO LS-RETURN-CODE
+           END-IF.
+
+       CHECK-CURRENCY.
+           IF LS-TRAN-CURRENCY-CODE NOT = ACCT-CURRENCY-CODE
+               DISPLAY "Currency mismatch for account "
+                   LS-ACCOUNT-NUMBER
+               MOVE 95 TO LS-RETURN-CODE
+           END-IF.
+
+       CHECK-FRAUD-THRESHOLD.
+           IF (TRAN-TYPE-WITHDRAWAL IN LS-TRAN-TYPE
+                   OR TRAN-TYPE-TRANSFER IN LS-TRAN-TYPE)
+                   AND LS-TRAN-AMOUNT > WS-FRAUD-THRESHOLD
+               DISPLAY "Transaction flagged for manual review"
+               MOVE 50 TO LS-RETURN-CODE
+           END-IF.
+
+       APPLY-POSTING.
+           *> Apply the transaction against the account balance now
+           *> that the account, currency, and fraud checks have all
+           *> passed
+           EVALUATE TRUE
+               WHEN TRAN-TYPE-DEPOSIT IN LS-TRAN-TYPE
+                   ADD LS-TRAN-AMOUNT TO ACCT-CURRENT-BALANCE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO ACCT-LAST-ACTIVITY-DATE
+                   REWRITE ACCOUNT-RECORD
+               WHEN TRAN-TYPE-WITHDRAWAL IN LS-TRAN-TYPE
+                       OR TRAN-TYPE-TRANSFER IN LS-TRAN-TYPE
+                   IF LS-TRAN-AMOUNT > ACCT-CURRENT-BALANCE
+                       DISPLAY "Insufficient funds for account "
+                           LS-ACCOUNT-NUMBER
+                       MOVE 60 TO LS-RETURN-CODE
+                   ELSE
+                       SUBTRACT LS-TRAN-AMOUNT FROM ACCT-CURRENT-BALANCE
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO ACCT-LAST-ACTIVITY-DATE
+                       REWRITE ACCOUNT-RECORD
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-SUSPENSE-RECORD.
+           *> Park the failed/flagged attempt for later review
+           MOVE SPACES TO SUSP-RECORD
+           MOVE "TRANSACTION-PROCESSING" TO SUSP-SOURCE-PROGRAM
+           MOVE LS-ACCOUNT-NUMBER TO SUSP-ACCOUNT-NUMBER
+           MOVE LS-RETURN-CODE TO SUSP-RETURN-CODE
+           MOVE LS-TRAN-TYPE TO SUSP-TRAN-TYPE
+           MOVE LS-TRAN-AMOUNT TO SUSP-TRAN-AMOUNT
+           MOVE LS-TRAN-CURRENCY-CODE TO SUSP-TRAN-CURRENCY-CODE
+           MOVE LS-TELLER-ID TO SUSP-TELLER-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SUSP-TIME
+           OPEN EXTEND SUSPENSE-FILE
+           WRITE SUSP-RECORD
+           CLOSE SUSPENSE-FILE.
+
+       WRITE-TRAN-LOG-RECORD.
+           *> Every attempt gets logged, successful or not, so the
+           *> daily log is a complete record for reconciliation and
+           *> audit
+           MOVE LS-ACCOUNT-NUMBER TO TRAN-ACCOUNT-NUMBER
+           MOVE LS-TRAN-TYPE TO TRAN-TYPE
+           MOVE LS-TRAN-AMOUNT TO TRAN-AMOUNT
+           MOVE LS-TRAN-CURRENCY-CODE TO TRAN-CURRENCY-CODE
+           MOVE LS-RETURN-CODE TO TRAN-RETURN-CODE
+           MOVE LS-TELLER-ID TO TRAN-TELLER-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRAN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           EVALUATE TRUE
+               WHEN LS-RETURN-CODE = 0
+                   MOVE "P" TO TRAN-STATUS
+               WHEN LARGE-TXN-REVIEW
+                   MOVE "S" TO TRAN-STATUS
+               WHEN OTHER
+                   MOVE "R" TO TRAN-STATUS
+           END-EVALUATE
+           OPEN EXTEND TRANSACTION-LOG
+           WRITE TRAN-LOG-RECORD
+           CLOSE TRANSACTION-LOG.
