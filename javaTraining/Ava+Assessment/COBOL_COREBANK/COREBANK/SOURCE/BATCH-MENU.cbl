@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-MAIN-MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARDS ASSIGN TO "CTLCARDS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARD-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARDS.
+           COPY CTLCARD.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CARD-FILE-STATUS          PIC X(02).
+       01 WS-CKPT-FILE-STATUS          PIC X(02).
+       01 WS-RUN-CKPT-KEY               PIC X(08) VALUE "BATCHRUN".
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-CARDS              VALUE "Y".
+       01 WS-CUSTOMER-ID               PIC X(10).
+       01 WS-ACCOUNT-NUMBER            PIC X(12).
+       01 WS-ACTION-CODE               PIC X(01).
+       01 WS-TRAN-TYPE                 PIC X(01).
+       01 WS-TRAN-AMOUNT               PIC S9(9)V99.
+       01 WS-TRAN-CURRENCY-CODE        PIC X(03).
+       01 WS-TELLER-ID                 PIC X(08).
+       01 WS-RETURN-CODE               PIC 9(02).
+           COPY RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           *> Unattended entry point for MAIN-MENU: same subprograms,
+           *> driven by a card file instead of the terminal so the
+           *> nightly JCL stream can post a batch of teller actions
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT CONTROL-CARDS
+           PERFORM OPEN-CHECKPOINT
+           PERFORM UNTIL END-OF-CARDS
+               READ CONTROL-CARDS
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF CTL-CARD-SEQ > CKPT-LAST-SEQ
+                           PERFORM PROCESS-CARD
+                           PERFORM UPDATE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-CARDS
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
+
+       OPEN-CHECKPOINT.
+           *> Restart support: resume just past the last card that
+           *> completed on a prior run of this job instead of
+           *> reposting everything from the top
+           MOVE WS-RUN-CKPT-KEY TO CKPT-KEY
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RUN-CKPT-KEY TO CKPT-KEY
+               MOVE 0 TO CKPT-LAST-SEQ
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+               MOVE WS-RUN-CKPT-KEY TO CKPT-KEY
+           END-IF
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO CKPT-LAST-SEQ
+           END-READ.
+
+       UPDATE-CHECKPOINT.
+           *> This is the one write a restart depends on to avoid
+           *> reposting completed cards, so a failure here has to
+           *> stop the run rather than carry on unrecorded
+           MOVE CTL-CARD-SEQ TO CKPT-LAST-SEQ
+           REWRITE CKPT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to update checkpoint, status "
+                   WS-CKPT-FILE-STATUS
+               DISPLAY "Halting run to avoid an unrecorded restart "
+                   "point"
+               CLOSE CONTROL-CARDS CHECKPOINT-FILE
+               STOP RUN
+           END-IF.
+
+       PROCESS-CARD.
+           MOVE CTL-TELLER-ID TO WS-TELLER-ID
+           MOVE CTL-CUSTOMER-ID TO WS-CUSTOMER-ID
+           MOVE CTL-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           MOVE CTL-ACTION-CODE TO WS-ACTION-CODE
+           MOVE CTL-TRAN-TYPE TO WS-TRAN-TYPE
+           MOVE CTL-TRAN-AMOUNT TO WS-TRAN-AMOUNT
+           MOVE CTL-TRAN-CURRENCY-CODE TO WS-TRAN-CURRENCY-CODE
+           EVALUATE TRUE
+               WHEN CTL-FUNCTION-CUSTOMER
+                   PERFORM RUN-CUSTOMER-CARD
+               WHEN CTL-FUNCTION-ACCOUNT
+                   PERFORM RUN-ACCOUNT-CARD
+               WHEN CTL-FUNCTION-TRANSACTION
+                   CALL "TRANSACTION-PROCESSING"
+                       USING WS-ACCOUNT-NUMBER, WS-TRAN-TYPE,
+                             WS-TRAN-AMOUNT, WS-TRAN-CURRENCY-CODE,
+                             WS-TELLER-ID, WS-RETURN-CODE
+               WHEN CTL-FUNCTION-INQUIRY
+                   CALL "ACCOUNT-INQUIRY"
+                       USING WS-CUSTOMER-ID, WS-ACCOUNT-NUMBER,
+                             WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO WS-RETURN-CODE
+                   DISPLAY "Invalid control card function code"
+           END-EVALUATE
+           PERFORM CHECK-RETURN-CODE.
+
+       RUN-CUSTOMER-CARD.
+           *> Customer creation and update both gather detail fields
+           *> at the terminal inside CUSTOMER-MANAGEMENT, so only
+           *> lookups can run unattended from a card
+           IF WS-ACTION-CODE = "1" OR WS-ACTION-CODE = "3"
+               MOVE 99 TO WS-RETURN-CODE
+               DISPLAY "Customer create/update is not supported"
+                   " unattended"
+           ELSE
+               CALL "CUSTOMER-MANAGEMENT"
+                   USING WS-CUSTOMER-ID, WS-ACTION-CODE,
+                         WS-RETURN-CODE
+           END-IF.
+
+       RUN-ACCOUNT-CARD.
+           *> Account opening still gathers detail fields at the
+           *> terminal inside ACCOUNT-MANAGEMENT, so only lookups and
+           *> closures can run unattended from a card
+           IF WS-ACTION-CODE = "1"
+               MOVE 99 TO WS-RETURN-CODE
+               DISPLAY "Account open is not supported unattended"
+           ELSE
+               CALL "ACCOUNT-MANAGEMENT"
+                   USING WS-CUSTOMER-ID, WS-ACCOUNT-NUMBER,
+                         WS-ACTION-CODE, WS-RETURN-CODE
+           END-IF.
+
+       CHECK-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN SUCCESS
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Return code " WS-RETURN-CODE
+                       " for teller " WS-TELLER-ID
+           END-EVALUATE.
