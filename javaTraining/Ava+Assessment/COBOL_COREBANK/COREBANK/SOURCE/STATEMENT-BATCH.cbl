@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "STMTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  STATEMENT-FILE.
+       01 STMT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-CUST-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-STMT-FILE-STATUS          PIC X(02).
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-ACCOUNTS           VALUE "Y".
+       01 WS-TRAN-EOF-SWITCH           PIC X(01).
+           88 END-OF-TRAN-LOG           VALUE "Y".
+       01 WS-AMOUNT-DISPLAY             PIC -(9)9.99.
+       01 WS-BAL-DISPLAY                PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM UNTIL END-OF-ACCOUNTS
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF ACCT-STATUS-OPEN
+                           PERFORM WRITE-CUSTOMER-STATEMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+           CLOSE CUSTOMER-MASTER
+           CLOSE STATEMENT-FILE
+           STOP RUN.
+
+       WRITE-CUSTOMER-STATEMENT.
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM WRITE-STATEMENT-TRANSACTIONS
+           PERFORM WRITE-STATEMENT-TRAILER.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE ACCT-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE SPACES TO CUST-NAME
+           END-READ
+           MOVE SPACES TO STMT-LINE
+           STRING "STATEMENT FOR " CUST-NAME
+                  " ACCOUNT " ACCT-NUMBER
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+
+       WRITE-STATEMENT-TRANSACTIONS.
+           MOVE "N" TO WS-TRAN-EOF-SWITCH
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-TRAN-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-TRAN-LOG
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SWITCH
+                       NOT AT END
+                           IF TRAN-ACCOUNT-NUMBER = ACCT-NUMBER
+                                   AND TRAN-STATUS-POSTED
+                               PERFORM WRITE-STATEMENT-DETAIL-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       WRITE-STATEMENT-DETAIL-LINE.
+           MOVE TRAN-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING "  " TRAN-DATE " " TRAN-TYPE
+                  " " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+
+       WRITE-STATEMENT-TRAILER.
+           MOVE ACCT-CURRENT-BALANCE TO WS-BAL-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING "  CLOSING BALANCE " WS-BAL-DISPLAY
+                  " " ACCT-CURRENCY-CODE
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
