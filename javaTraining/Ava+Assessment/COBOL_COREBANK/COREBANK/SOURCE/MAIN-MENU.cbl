@@ -1,56 +1,122 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN-MENU.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CHOICE                    PIC 9(1).
        01 WS-EXIT                      PIC X(1).
+       01 WS-TELLER-ID                 PIC X(08).
        01 WS-CUSTOMER-ID               PIC X(10).
        01 WS-ACCOUNT-NUMBER            PIC X(12).
+       01 WS-TRAN-TYPE                 PIC X(01).
+       01 WS-TRAN-AMOUNT               PIC S9(9)V99.
+       01 WS-TRAN-CURRENCY-CODE        PIC X(03).
+       01 WS-ACTION-CODE               PIC X(01).
+           88 ACTION-CREATE             VALUE "1".
+           88 ACTION-LOOKUP             VALUE "2".
+           88 ACTION-CLOSE              VALUE "3".
        01 WS-RETURN-CODE               PIC 9(2).
-           88 SUCCESS                  VALUE 00.
-           88 CUSTOMER-NOT-FOUND       VALUE 10.
-           88 ACCOUNT-NOT-FOUND        VALUE 20.
-           88 TRANSACTION-FAILED       VALUE 30.
+           COPY RETCODES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           DISPLAY "=== CORE BANKING SYSTEM SIGN-ON ==="
+           DISPLAY "Enter teller ID: "
+           ACCEPT WS-TELLER-ID
+
            PERFORM UNTIL WS-EXIT = "Y"
                DISPLAY "=== CORE BANKING SYSTEM ==="
                DISPLAY "1. Customer Management"
                DISPLAY "2. Account Management"
                DISPLAY "3. Transaction Processing"
-               DISPLAY "4. Exit"
+               DISPLAY "4. Account Inquiry"
+               DISPLAY "5. Exit"
                DISPLAY "Enter choice: "
                ACCEPT WS-CHOICE
-               
+
                EVALUATE WS-CHOICE
                    WHEN 1
-                       CALL "CUSTOMER-MANAGEMENT" 
-                           USING WS-CUSTOMER-ID, WS-RETURN-CODE
+                       DISPLAY "Enter customer ID: "
+                       ACCEPT WS-CUSTOMER-ID
+                       PERFORM GET-CUSTOMER-ACTION-CODE
+                       CALL "CUSTOMER-MANAGEMENT"
+                           USING WS-CUSTOMER-ID, WS-ACTION-CODE,
+                                 WS-RETURN-CODE
                    WHEN 2
+                       DISPLAY "Enter customer ID: "
+                       ACCEPT WS-CUSTOMER-ID
+                       DISPLAY "Enter account number: "
+                       ACCEPT WS-ACCOUNT-NUMBER
+                       PERFORM GET-ACCOUNT-ACTION-CODE
                        CALL "ACCOUNT-MANAGEMENT"
-                           USING WS-CUSTOMER-ID, WS-ACCOUNT-NUMBER, 
-                                 WS-RETURN-CODE
+                           USING WS-CUSTOMER-ID, WS-ACCOUNT-NUMBER,
+                                 WS-ACTION-CODE, WS-RETURN-CODE
                    WHEN 3
+                       DISPLAY "Enter account number: "
+                       ACCEPT WS-ACCOUNT-NUMBER
+                       DISPLAY "Enter transaction type (D/W/T): "
+                       ACCEPT WS-TRAN-TYPE
+                       DISPLAY "Enter amount: "
+                       ACCEPT WS-TRAN-AMOUNT
+                       DISPLAY "Enter currency code: "
+                       ACCEPT WS-TRAN-CURRENCY-CODE
                        CALL "TRANSACTION-PROCESSING"
-                           USING WS-ACCOUNT-NUMBER, WS-RETURN-CODE
+                           USING WS-ACCOUNT-NUMBER, WS-TRAN-TYPE,
+                                 WS-TRAN-AMOUNT, WS-TRAN-CURRENCY-CODE,
+                                 WS-TELLER-ID, WS-RETURN-CODE
                    WHEN 4
+                       DISPLAY "Enter customer ID: "
+                       ACCEPT WS-CUSTOMER-ID
+                       DISPLAY "Enter account number: "
+                       ACCEPT WS-ACCOUNT-NUMBER
+                       CALL "ACCOUNT-INQUIRY"
+                           USING WS-CUSTOMER-ID, WS-ACCOUNT-NUMBER,
+                                 WS-RETURN-CODE
+                   WHEN 5
                        MOVE "Y" TO WS-EXIT
                    WHEN OTHER
                        DISPLAY "Invalid choice"
                END-EVALUATE
-               
+
                PERFORM CHECK-RETURN-CODE
            END-PERFORM
            STOP RUN.
 
+       GET-CUSTOMER-ACTION-CODE.
+           DISPLAY "1. Create  2. Look Up  3. Update"
+           DISPLAY "Enter action: "
+           ACCEPT WS-ACTION-CODE.
+
+       GET-ACCOUNT-ACTION-CODE.
+           DISPLAY "1. Create  2. Look Up  3. Close"
+           DISPLAY "Enter action: "
+           ACCEPT WS-ACTION-CODE.
+
        CHECK-RETURN-CODE.
            EVALUATE TRUE
+               WHEN SUCCESS
+                   CONTINUE
                WHEN CUSTOMER-NOT-FOUND
                    DISPLAY "Customer not found"
                WHEN ACCOUNT-NOT-FOUND
                    DISPLAY "Account not found"
                WHEN TRANSACTION-FAILED
                    DISPLAY "Transaction failed"
-           END-EVALUATE.
\ No newline at end of file
+               WHEN DUPLICATE-CUSTOMER
+                   DISPLAY "Customer ID already on file"
+               WHEN LARGE-TXN-REVIEW
+                   DISPLAY "Transaction flagged for manual review"
+               WHEN INSUFFICIENT-FUNDS
+                   DISPLAY "Insufficient funds"
+               WHEN ACCOUNT-NOT-ZERO-BALANCE
+                   DISPLAY "Account cannot be closed, balance not zero"
+                       " or suspense items outstanding"
+               WHEN ACCOUNT-FROZEN
+                   DISPLAY "Account is frozen"
+               WHEN INVALID-TXN-TYPE
+                   DISPLAY "Invalid transaction type"
+               WHEN CURRENCY-MISMATCH
+                   DISPLAY "Currency mismatch"
+               WHEN OTHER
+                   DISPLAY "Return code " WS-RETURN-CODE
+           END-EVALUATE.
