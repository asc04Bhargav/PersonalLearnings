@@ -0,0 +1,115 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  RECON-REPORT.
+       01 RR-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-RPT-FILE-STATUS           PIC X(02).
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-ACCOUNTS           VALUE "Y".
+       01 WS-TRAN-EOF-SWITCH           PIC X(01).
+           88 END-OF-TRAN-LOG           VALUE "Y".
+       01 WS-TRAN-TOTAL                PIC S9(11)V99.
+       01 WS-DIFFERENCE                PIC S9(11)V99.
+       01 WS-EXCEPTION-COUNT           PIC 9(05).
+       01 WS-BAL-DISPLAY                PIC -(9)9.99.
+       01 WS-LEDGER-DISPLAY             PIC -(9)9.99.
+       01 WS-DIFF-DISPLAY               PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE "N" TO WS-EOF-SWITCH
+           MOVE 0 TO WS-EXCEPTION-COUNT
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT RECON-REPORT
+           PERFORM UNTIL END-OF-ACCOUNTS
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM RECONCILE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+           CLOSE RECON-REPORT
+           DISPLAY "Reconciliation complete. Exceptions: "
+               WS-EXCEPTION-COUNT
+           STOP RUN.
+
+       RECONCILE-ACCOUNT.
+           PERFORM SUM-TRANSACTIONS-FOR-ACCOUNT
+           COMPUTE WS-DIFFERENCE = ACCT-CURRENT-BALANCE - WS-TRAN-TOTAL
+           IF WS-DIFFERENCE NOT = 0
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       SUM-TRANSACTIONS-FOR-ACCOUNT.
+           MOVE 0 TO WS-TRAN-TOTAL
+           MOVE "N" TO WS-TRAN-EOF-SWITCH
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-TRAN-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-TRAN-LOG
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SWITCH
+                       NOT AT END
+                           IF TRAN-ACCOUNT-NUMBER = ACCT-NUMBER
+                                   AND TRAN-STATUS-POSTED
+                               PERFORM APPLY-TRAN-TO-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       APPLY-TRAN-TO-TOTAL.
+           *> TRAN-AMOUNT is logged as an unsigned magnitude, so a
+           *> debit (withdrawal, transfer, fee) has to be subtracted
+           *> here rather than added like a credit (deposit, interest)
+           EVALUATE TRUE
+               WHEN TRAN-TYPE-WITHDRAWAL
+                       OR TRAN-TYPE-TRANSFER
+                       OR TRAN-TYPE-FEE
+                   SUBTRACT TRAN-AMOUNT FROM WS-TRAN-TOTAL
+               WHEN OTHER
+                   ADD TRAN-AMOUNT TO WS-TRAN-TOTAL
+           END-EVALUATE.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE ACCT-CURRENT-BALANCE TO WS-BAL-DISPLAY
+           MOVE WS-TRAN-TOTAL TO WS-LEDGER-DISPLAY
+           MOVE WS-DIFFERENCE TO WS-DIFF-DISPLAY
+           MOVE SPACES TO RR-LINE
+           STRING "ACCOUNT " ACCT-NUMBER
+                  " MASTER-BAL " WS-BAL-DISPLAY
+                  " LEDGER-TOTAL " WS-LEDGER-DISPLAY
+                  " DIFF " WS-DIFF-DISPLAY
+               DELIMITED BY SIZE INTO RR-LINE
+           WRITE RR-LINE.
