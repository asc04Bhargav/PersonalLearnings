@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT-ACCOUNT-SWEEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-ACCOUNTS           VALUE "Y".
+       01 WS-TRAN-EOF-SWITCH           PIC X(01).
+           88 END-OF-TRAN-LOG           VALUE "Y".
+       01 WS-DORMANCY-DAYS              PIC 9(05) VALUE 180.
+       01 WS-TODAY                      PIC 9(08).
+       01 WS-LAST-ACTIVITY-DATE         PIC 9(08).
+       01 WS-DAYS-INACTIVE              PIC S9(09).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN I-O ACCOUNT-MASTER
+           PERFORM UNTIL END-OF-ACCOUNTS
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM SWEEP-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+           STOP RUN.
+
+       SWEEP-ACCOUNT.
+           IF ACCT-STATUS-OPEN
+               PERFORM FIND-LAST-POSTING-DATE
+               IF WS-LAST-ACTIVITY-DATE > ACCT-LAST-ACTIVITY-DATE
+                   MOVE WS-LAST-ACTIVITY-DATE TO ACCT-LAST-ACTIVITY-DATE
+               END-IF
+               COMPUTE WS-DAYS-INACTIVE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                   FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY-DATE)
+               IF WS-DAYS-INACTIVE > WS-DORMANCY-DAYS
+                   MOVE "Y" TO ACCT-DORMANT-FLAG
+               ELSE
+                   MOVE "N" TO ACCT-DORMANT-FLAG
+               END-IF
+               REWRITE ACCOUNT-RECORD
+           END-IF.
+
+       FIND-LAST-POSTING-DATE.
+           *> The account record only remembers its own last activity
+           *> date; walk the daily log to see if a more recent posting
+           *> has come in since it was last stamped.
+           MOVE ACCT-LAST-ACTIVITY-DATE TO WS-LAST-ACTIVITY-DATE
+           MOVE "N" TO WS-TRAN-EOF-SWITCH
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-TRAN-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-TRAN-LOG
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SWITCH
+                       NOT AT END
+                           IF TRAN-ACCOUNT-NUMBER = ACCT-NUMBER
+                                   AND TRAN-STATUS-POSTED
+                                   AND TRAN-DATE > WS-LAST-ACTIVITY-DATE
+                               MOVE TRAN-DATE TO WS-LAST-ACTIVITY-DATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
