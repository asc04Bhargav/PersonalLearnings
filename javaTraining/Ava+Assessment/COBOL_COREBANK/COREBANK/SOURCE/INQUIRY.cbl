@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS          PIC X(02).
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+
+       LINKAGE SECTION.
+       01 LS-CUSTOMER-ID               PIC X(10).
+       01 LS-ACCOUNT-NUMBER            PIC X(12).
+       01 LS-RETURN-CODE               PIC 9(02).
+           COPY RETCODES.
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-ACCOUNT-NUMBER,
+               LS-RETURN-CODE.
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM DISPLAY-CUSTOMER-SUMMARY
+           IF LS-RETURN-CODE = 0
+               PERFORM DISPLAY-ACCOUNT-SUMMARY
+           END-IF
+           EXIT PROGRAM.
+
+       DISPLAY-CUSTOMER-SUMMARY.
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE LS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 10 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               DISPLAY "Customer ID   : " CUST-ID
+               DISPLAY "Name          : " CUST-NAME
+               DISPLAY "Phone         : " CUST-PHONE
+           END-IF
+           CLOSE CUSTOMER-MASTER.
+
+       DISPLAY-ACCOUNT-SUMMARY.
+           OPEN INPUT ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 20 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               DISPLAY "Account number : " ACCT-NUMBER
+               DISPLAY "Status         : " ACCT-STATUS
+               DISPLAY "Balance        : " ACCT-CURRENT-BALANCE
+               DISPLAY "Currency       : " ACCT-CURRENCY-CODE
+           END-IF
+           CLOSE ACCOUNT-MASTER.
