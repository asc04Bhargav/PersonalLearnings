@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-FEE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-ACCOUNTS           VALUE "Y".
+       01 WS-SAVINGS-INTEREST-RATE     PIC SV9(4) VALUE .0025.
+       01 WS-CHECKING-MONTHLY-FEE      PIC S9(5)V99 VALUE 5.00.
+       01 WS-INTEREST-AMOUNT           PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN I-O ACCOUNT-MASTER
+           OPEN EXTEND TRANSACTION-LOG
+           PERFORM UNTIL END-OF-ACCOUNTS
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PROCESS-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-LOG
+           STOP RUN.
+
+       PROCESS-ACCOUNT.
+           IF ACCT-STATUS-OPEN
+               IF ACCT-TYPE-SAVINGS
+                   PERFORM APPLY-INTEREST
+               ELSE
+                   IF ACCT-TYPE-CHECKING
+                       PERFORM APPLY-MONTHLY-FEE
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-INTEREST.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-CURRENT-BALANCE * WS-SAVINGS-INTEREST-RATE
+           ADD WS-INTEREST-AMOUNT TO ACCT-CURRENT-BALANCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-LAST-ACTIVITY-DATE
+           REWRITE ACCOUNT-RECORD
+           MOVE "I" TO TRAN-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TRAN-AMOUNT
+           PERFORM WRITE-BATCH-TRAN-LOG.
+
+       APPLY-MONTHLY-FEE.
+           SUBTRACT WS-CHECKING-MONTHLY-FEE FROM ACCT-CURRENT-BALANCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-LAST-ACTIVITY-DATE
+           REWRITE ACCOUNT-RECORD
+           MOVE "F" TO TRAN-TYPE
+           MOVE WS-CHECKING-MONTHLY-FEE TO TRAN-AMOUNT
+           PERFORM WRITE-BATCH-TRAN-LOG.
+
+       WRITE-BATCH-TRAN-LOG.
+           MOVE ACCT-NUMBER TO TRAN-ACCOUNT-NUMBER
+           MOVE ACCT-CURRENCY-CODE TO TRAN-CURRENCY-CODE
+           MOVE 0 TO TRAN-RETURN-CODE
+           MOVE "P" TO TRAN-STATUS
+           MOVE "BATCH" TO TRAN-TELLER-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRAN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           WRITE TRAN-LOG-RECORD.
