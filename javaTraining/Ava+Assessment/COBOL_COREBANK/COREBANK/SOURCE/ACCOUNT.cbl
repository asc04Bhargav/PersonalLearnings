@@ -0,0 +1,181 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MANAGEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+       01 WS-TRAN-FILE-STATUS          PIC X(02).
+       01 WS-SUSP-FILE-STATUS          PIC X(02).
+       01 WS-NEW-ACCT-TYPE             PIC X(01).
+       01 WS-NEW-CURRENCY-CODE         PIC X(03).
+       01 WS-VALIDATE-RETURN-CODE      PIC 9(02).
+       01 WS-EOF-SWITCH                PIC X(01).
+           88 END-OF-TRAN-LOG           VALUE "Y".
+       01 WS-SUSPENSE-FOUND            PIC X(01).
+           88 SUSPENSE-ITEMS-FOUND      VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LS-CUSTOMER-ID               PIC X(10).
+       01 LS-ACCOUNT-NUMBER            PIC X(12).
+       01 LS-ACTION-CODE               PIC X(01).
+           88 ACTION-CREATE             VALUE "1".
+           88 ACTION-LOOKUP             VALUE "2".
+           88 ACTION-CLOSE              VALUE "3".
+       01 LS-RETURN-CODE               PIC 9(02).
+           COPY RETCODES.
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-ACCOUNT-NUMBER,
+               LS-ACTION-CODE, LS-RETURN-CODE.
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN ACTION-CREATE
+                   PERFORM OPEN-NEW-ACCOUNT
+               WHEN ACTION-LOOKUP
+                   PERFORM LOOKUP-ACCOUNT
+               WHEN ACTION-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN OTHER
+                   DISPLAY "Invalid account action"
+                   MOVE 30 TO LS-RETURN-CODE
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       OPEN-NEW-ACCOUNT.
+           MOVE 0 TO WS-VALIDATE-RETURN-CODE
+           CALL "VALIDATE-CUSTOMER"
+               USING LS-CUSTOMER-ID, WS-VALIDATE-RETURN-CODE
+           IF WS-VALIDATE-RETURN-CODE NOT = 0
+               MOVE WS-VALIDATE-RETURN-CODE TO LS-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter account type (S=Savings, C=Checking): "
+           ACCEPT WS-NEW-ACCT-TYPE
+           DISPLAY "Enter currency code: "
+           ACCEPT WS-NEW-CURRENCY-CODE
+
+           OPEN I-O ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           MOVE LS-CUSTOMER-ID TO ACCT-CUSTOMER-ID
+           MOVE WS-NEW-ACCT-TYPE TO ACCT-TYPE
+           MOVE WS-NEW-CURRENCY-CODE TO ACCT-CURRENCY-CODE
+           MOVE "O" TO ACCT-STATUS
+           MOVE 0 TO ACCT-CURRENT-BALANCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-DATE-OPENED
+           MOVE 0 TO ACCT-DATE-CLOSED
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-LAST-ACTIVITY-DATE
+           MOVE "N" TO ACCT-DORMANT-FLAG
+
+           WRITE ACCOUNT-RECORD
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open account, status "
+                   WS-ACCT-FILE-STATUS
+               MOVE 30 TO LS-RETURN-CODE
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       LOOKUP-ACCOUNT.
+           OPEN INPUT ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 20 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               DISPLAY "Account number : " ACCT-NUMBER
+               DISPLAY "Customer ID    : " ACCT-CUSTOMER-ID
+               DISPLAY "Account type   : " ACCT-TYPE
+               DISPLAY "Status         : " ACCT-STATUS
+               DISPLAY "Balance        : " ACCT-CURRENT-BALANCE
+               DISPLAY "Currency       : " ACCT-CURRENCY-CODE
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       CLOSE-ACCOUNT.
+           OPEN I-O ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 20 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0
+               IF ACCT-CURRENT-BALANCE NOT = 0
+                   MOVE 70 TO LS-RETURN-CODE
+               ELSE
+                   PERFORM CHECK-OUTSTANDING-SUSPENSE
+                   IF SUSPENSE-ITEMS-FOUND
+                       MOVE 70 TO LS-RETURN-CODE
+                   ELSE
+                       MOVE "C" TO ACCT-STATUS
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO ACCT-DATE-CLOSED
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-ACCT-FILE-STATUS NOT = "00"
+                           MOVE 30 TO LS-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       CHECK-OUTSTANDING-SUSPENSE.
+           *> Cross-check the transaction log for entries still
+           *> parked in suspense against this account before a
+           *> close is allowed to go through.
+           MOVE "N" TO WS-SUSPENSE-FOUND
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-TRAN-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-TRAN-LOG
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF TRAN-ACCOUNT-NUMBER = LS-ACCOUNT-NUMBER
+                                   AND TRAN-STATUS-SUSPENSE
+                               MOVE "Y" TO WS-SUSPENSE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           *> Park the failed attempt for later review
+           MOVE SPACES TO SUSP-RECORD
+           MOVE "ACCOUNT-MANAGEMENT" TO SUSP-SOURCE-PROGRAM
+           MOVE LS-CUSTOMER-ID TO SUSP-CUSTOMER-ID
+           MOVE LS-ACCOUNT-NUMBER TO SUSP-ACCOUNT-NUMBER
+           MOVE LS-RETURN-CODE TO SUSP-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SUSP-TIME
+           OPEN EXTEND SUSPENSE-FILE
+           WRITE SUSP-RECORD
+           CLOSE SUSPENSE-FILE.
