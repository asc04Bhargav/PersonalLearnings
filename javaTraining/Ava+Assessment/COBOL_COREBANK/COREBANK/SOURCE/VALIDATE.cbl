@@ -1,25 +1,81 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDATE-CUSTOMER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS          PIC X(02).
+
        LINKAGE SECTION.
        01 LS-CUSTOMER-ID               PIC X(10).
-       01 LS-RETURN-CODE               PIC 9(2).
-       
+       01 LS-RETURN-CODE               PIC 9(02).
+
        PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-RETURN-CODE.
-           *> Check if customer exists
-           *> Set return code accordingly
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE LS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 10 TO LS-RETURN-CODE
+           END-READ
+           CLOSE CUSTOMER-MASTER
            EXIT PROGRAM.
 
+       END PROGRAM VALIDATE-CUSTOMER.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDATE-ACCOUNT.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS          PIC X(02).
+
        LINKAGE SECTION.
        01 LS-ACCOUNT-NUMBER            PIC X(12).
-       01 LS-RETURN-CODE               PIC 9(2).
-       
+       01 LS-RETURN-CODE               PIC 9(02).
+
        PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER, LS-RETURN-CODE.
-           *> Check if account exists
-           *> Set return code accordingly
-           EXIT PROGRAM.
\ No newline at end of file
+       MAIN-PARA.
+           MOVE 0 TO LS-RETURN-CODE
+           OPEN INPUT ACCOUNT-MASTER
+           MOVE LS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 20 TO LS-RETURN-CODE
+           END-READ
+           IF LS-RETURN-CODE = 0 AND ACCT-STATUS-CLOSED
+               MOVE 20 TO LS-RETURN-CODE
+           END-IF
+           IF LS-RETURN-CODE = 0 AND ACCT-STATUS-FROZEN
+               MOVE 80 TO LS-RETURN-CODE
+           END-IF
+           CLOSE ACCOUNT-MASTER
+           EXIT PROGRAM.
+
+       END PROGRAM VALIDATE-ACCOUNT.
