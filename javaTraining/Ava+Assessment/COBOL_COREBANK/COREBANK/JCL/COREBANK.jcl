@@ -0,0 +1,20 @@
+//COREBANK JOB (ACCTG),'BATCH MENU',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the unattended core banking menu driver (BATCH-MAIN-MENU)
+//* against a card file of teller actions produced earlier in the
+//* day. Interactive terminal work uses MAIN-MENU instead; this
+//* stream is for actions that can be queued and posted in a batch.
+//*--------------------------------------------------------------*
+//BATCHMNU EXEC PGM=BATCH-MAIN-MENU
+//STEPLIB  DD DSN=COREBANK.LOADLIB,DISP=SHR
+//CTLCARDS DD DSN=COREBANK.BATCH.CARDS,DISP=SHR
+//CUSTMAST DD DSN=COREBANK.CUSTOMER.MASTER,DISP=SHR
+//ACCTMAST DD DSN=COREBANK.ACCOUNT.MASTER,DISP=SHR
+//TRANLOG  DD DSN=COREBANK.TRANSACTION.LOG,
+//            DISP=(MOD,KEEP,KEEP)
+//SUSPFILE DD DSN=COREBANK.SUSPENSE.FILE,
+//            DISP=(MOD,KEEP,KEEP)
+//CKPTFILE DD DSN=COREBANK.CHECKPOINT.FILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
