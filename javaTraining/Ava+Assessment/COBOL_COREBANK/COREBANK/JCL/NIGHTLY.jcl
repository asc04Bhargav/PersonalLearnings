@@ -0,0 +1,24 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly cycle: post interest/fees against the account master,
+//* then produce a statement file for every open account from the
+//* updated balances and the day's transaction log.
+//*--------------------------------------------------------------*
+//INTBATCH EXEC PGM=INTEREST-FEE-BATCH
+//STEPLIB  DD DSN=COREBANK.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=COREBANK.ACCOUNT.MASTER,DISP=SHR
+//TRANLOG  DD DSN=COREBANK.TRANSACTION.LOG,
+//            DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//STMTBTCH EXEC PGM=CUSTOMER-STATEMENT-BATCH,COND=(0,NE)
+//STEPLIB  DD DSN=COREBANK.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=COREBANK.ACCOUNT.MASTER,DISP=SHR
+//CUSTMAST DD DSN=COREBANK.CUSTOMER.MASTER,DISP=SHR
+//TRANLOG  DD DSN=COREBANK.TRANSACTION.LOG,DISP=SHR
+//STMTFILE DD DSN=COREBANK.STATEMENTS(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
