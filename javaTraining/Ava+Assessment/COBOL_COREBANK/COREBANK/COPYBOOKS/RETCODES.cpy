@@ -0,0 +1,15 @@
+      *> RETCODES.cpy
+      *> Condition names for the shared WS-RETURN-CODE / LS-RETURN-CODE
+      *> field. COPY this immediately under a PIC 9(2) return-code item.
+           88 SUCCESS                  VALUE 00.
+           88 CUSTOMER-NOT-FOUND       VALUE 10.
+           88 ACCOUNT-NOT-FOUND        VALUE 20.
+           88 TRANSACTION-FAILED       VALUE 30.
+           88 DUPLICATE-CUSTOMER       VALUE 40.
+           88 LARGE-TXN-REVIEW         VALUE 50.
+           88 INSUFFICIENT-FUNDS       VALUE 60.
+           88 ACCOUNT-NOT-ZERO-BALANCE VALUE 70.
+           88 ACCOUNT-FROZEN           VALUE 80.
+           88 INVALID-TXN-TYPE         VALUE 90.
+           88 CURRENCY-MISMATCH        VALUE 95.
+           88 UNATTENDED-NOT-SUPPORTED VALUE 99.
