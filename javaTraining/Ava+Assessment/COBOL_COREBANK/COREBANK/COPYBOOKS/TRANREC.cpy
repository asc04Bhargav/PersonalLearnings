@@ -0,0 +1,23 @@
+      *> TRANREC.cpy
+      *> Daily transaction log record. One entry per transaction
+      *> attempt, successful or rejected, plus system-generated
+      *> postings (interest, fees).
+       01 TRAN-LOG-RECORD.
+           05 TRAN-ACCOUNT-NUMBER      PIC X(12).
+           05 TRAN-TYPE                PIC X(01).
+               88 TRAN-TYPE-DEPOSIT    VALUE "D".
+               88 TRAN-TYPE-WITHDRAWAL VALUE "W".
+               88 TRAN-TYPE-TRANSFER   VALUE "T".
+               88 TRAN-TYPE-INTEREST   VALUE "I".
+               88 TRAN-TYPE-FEE        VALUE "F".
+           05 TRAN-AMOUNT               PIC S9(9)V99 COMP-3.
+           05 TRAN-CURRENCY-CODE        PIC X(03).
+           05 TRAN-RETURN-CODE          PIC 9(02).
+           05 TRAN-STATUS               PIC X(01).
+               88 TRAN-STATUS-POSTED    VALUE "P".
+               88 TRAN-STATUS-SUSPENSE  VALUE "S".
+               88 TRAN-STATUS-REJECTED  VALUE "R".
+           05 TRAN-TELLER-ID            PIC X(08).
+           05 TRAN-DATE                 PIC 9(08).
+           05 TRAN-TIME                 PIC 9(06).
+           05 FILLER                    PIC X(10).
