@@ -0,0 +1,9 @@
+      *> CHKPTREC.cpy
+      *> Single-record checkpoint for the batch menu driver, keyed on
+      *> a fixed run identifier. Holds the sequence number of the
+      *> last control card fully processed, so a rerun after an
+      *> abend can restart just past it instead of reposting.
+       01 CKPT-RECORD.
+           05 CKPT-KEY                  PIC X(08).
+           05 CKPT-LAST-SEQ             PIC 9(06).
+           05 FILLER                    PIC X(10).
