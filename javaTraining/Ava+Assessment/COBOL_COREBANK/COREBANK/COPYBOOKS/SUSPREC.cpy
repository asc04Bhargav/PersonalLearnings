@@ -0,0 +1,18 @@
+      *> SUSPREC.cpy
+      *> Suspense/reject record. One entry per attempt that fails
+      *> validation before it can be posted, so it can be reviewed
+      *> and reprocessed later. Distinct from the TRAN-STATUS-SUSPENSE
+      *> condition on TRANREC, which marks a posted transaction that
+      *> is still pending settlement.
+       01 SUSP-RECORD.
+           05 SUSP-SOURCE-PROGRAM       PIC X(24).
+           05 SUSP-CUSTOMER-ID          PIC X(10).
+           05 SUSP-ACCOUNT-NUMBER       PIC X(12).
+           05 SUSP-RETURN-CODE          PIC 9(02).
+           05 SUSP-TRAN-TYPE            PIC X(01).
+           05 SUSP-TRAN-AMOUNT          PIC S9(9)V99.
+           05 SUSP-TRAN-CURRENCY-CODE   PIC X(03).
+           05 SUSP-TELLER-ID            PIC X(08).
+           05 SUSP-DATE                 PIC 9(08).
+           05 SUSP-TIME                 PIC 9(06).
+           05 FILLER                    PIC X(10).
