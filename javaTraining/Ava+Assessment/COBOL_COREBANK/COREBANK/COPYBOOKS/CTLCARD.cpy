@@ -0,0 +1,19 @@
+      *> CTLCARD.cpy
+      *> Batch control-card layout for the unattended menu driver.
+      *> One card per requested action; the fields mirror what a
+      *> teller would otherwise be prompted for at the terminal menu.
+       01 CTL-CARD.
+           05 CTL-CARD-SEQ              PIC 9(06).
+           05 CTL-FUNCTION-CODE         PIC X(01).
+               88 CTL-FUNCTION-CUSTOMER     VALUE "1".
+               88 CTL-FUNCTION-ACCOUNT      VALUE "2".
+               88 CTL-FUNCTION-TRANSACTION  VALUE "3".
+               88 CTL-FUNCTION-INQUIRY      VALUE "4".
+           05 CTL-TELLER-ID             PIC X(08).
+           05 CTL-ACTION-CODE           PIC X(01).
+           05 CTL-CUSTOMER-ID           PIC X(10).
+           05 CTL-ACCOUNT-NUMBER        PIC X(12).
+           05 CTL-TRAN-TYPE             PIC X(01).
+           05 CTL-TRAN-AMOUNT           PIC S9(9)V99.
+           05 CTL-TRAN-CURRENCY-CODE    PIC X(03).
+           05 FILLER                    PIC X(04).
