@@ -0,0 +1,9 @@
+      *> CUSTREC.cpy
+      *> Customer master record layout. Keyed on CUST-ID.
+       01 CUSTOMER-RECORD.
+           05 CUST-ID                  PIC X(10).
+           05 CUST-NAME                PIC X(30).
+           05 CUST-ADDRESS             PIC X(40).
+           05 CUST-PHONE               PIC X(15).
+           05 CUST-DATE-OPENED         PIC 9(08).
+           05 FILLER                   PIC X(10).
