@@ -0,0 +1,21 @@
+      *> ACCTREC.cpy
+      *> Account master record layout. Keyed on ACCT-NUMBER.
+       01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER              PIC X(12).
+           05 ACCT-CUSTOMER-ID         PIC X(10).
+           05 ACCT-TYPE                PIC X(01).
+               88 ACCT-TYPE-SAVINGS    VALUE "S".
+               88 ACCT-TYPE-CHECKING   VALUE "C".
+           05 ACCT-STATUS              PIC X(01).
+               88 ACCT-STATUS-OPEN     VALUE "O".
+               88 ACCT-STATUS-CLOSED   VALUE "C".
+               88 ACCT-STATUS-FROZEN   VALUE "F".
+           05 ACCT-CURRENT-BALANCE     PIC S9(11)V99 COMP-3.
+           05 ACCT-CURRENCY-CODE       PIC X(03).
+           05 ACCT-DATE-OPENED         PIC 9(08).
+           05 ACCT-DATE-CLOSED         PIC 9(08).
+           05 ACCT-LAST-ACTIVITY-DATE  PIC 9(08).
+           05 ACCT-DORMANT-FLAG        PIC X(01).
+               88 ACCT-IS-DORMANT      VALUE "Y".
+               88 ACCT-NOT-DORMANT     VALUE "N".
+           05 FILLER                   PIC X(15).
